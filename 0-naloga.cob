@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 0-naloga.
+       AUTHOR. Bostjan Karlic.
+       DATE-WRITTEN. August 8th 2026.
+
+      * ----------------------------------------------------------
+      * Modification history
+      * 2026-08-08  BK  First version.  Chains 1-naloga, 2-naloga
+      *                 and 3-naloga into a single batch window,
+      *                 checking RETURN-CODE after each CALL and
+      *                 skipping the remaining steps once one of
+      *                 them fails, so the nightly run is one
+      *                 monitored job instead of three.
+      * ----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 WS-STEP-RC PIC S9(04) COMP.
+
+       PROCEDURE DIVISION.
+         0000-MAINLINE.
+           MOVE ZERO TO WS-STEP-RC
+           PERFORM 1000-RUN-STEP-1
+           IF WS-STEP-RC = ZERO
+             PERFORM 2000-RUN-STEP-2
+           END-IF
+           IF WS-STEP-RC = ZERO
+             PERFORM 3000-RUN-STEP-3
+           END-IF
+           IF WS-STEP-RC NOT = ZERO
+             DISPLAY "0-naloga: BATCH WINDOW FAILED, RC = " WS-STEP-RC
+           ELSE
+             DISPLAY "0-naloga: BATCH WINDOW COMPLETED OK"
+           END-IF
+           MOVE WS-STEP-RC TO RETURN-CODE
+           GOBACK.
+
+         1000-RUN-STEP-1.
+           DISPLAY "0-naloga: STARTING 1-naloga"
+           CALL "1-naloga"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           DISPLAY "0-naloga: 1-naloga RETURN-CODE = " WS-STEP-RC.
+
+         2000-RUN-STEP-2.
+           DISPLAY "0-naloga: STARTING 2-naloga"
+           CALL "2-naloga"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           DISPLAY "0-naloga: 2-naloga RETURN-CODE = " WS-STEP-RC.
+
+         3000-RUN-STEP-3.
+           DISPLAY "0-naloga: STARTING 3-naloga"
+           CALL "3-naloga"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           DISPLAY "0-naloga: 3-naloga RETURN-CODE = " WS-STEP-RC.
