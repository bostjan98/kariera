@@ -1,25 +1,162 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 1-naloga.
-       AUTHOR. Bostjan Karlic.
-       DATE-WRITTEN. April 22nd 2023.
-       ENVIRONMENT DIVISION.
-   
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 MOJTEXT PIC X(20) VALUE "To je moj text".
-           01 NOVTEXT PIC X(20).
-
-       PROCEDURE DIVISION.
-           DISPLAY "OLD text : " MOJTEXT.
-           STRING MOJTEXT DELIMITED BY "moj"
-           "tvoj" DELIMITED BY SIZE
-           INTO NOVTEXT
-           END-STRING
-           STRING NOVTEXT(1:9)
-               MOJTEXT(9:11)
-               DELIMITED BY SIZE
-               INTO NOVTEXT
-           END-STRING
-           DISPLAY "NEW text: " NOVTEXT.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 1-naloga.
+       AUTHOR. Bostjan Karlic.
+       DATE-WRITTEN. April 22nd 2023.
+
+      * ----------------------------------------------------------
+      * Modification history
+      * 2026-08-08  BK  Replaced the single hard-coded MOJTEXT
+      *                 literal with a transaction file of text
+      *                 values.  Every record on TEXTTRAN.TXT is run
+      *                 through the same "moj" -> "tvoj" STRING/
+      *                 splice logic and written to TEXTOUT.TXT, so
+      *                 the job now processes a whole batch instead
+      *                 of producing one fixed demo line.  When
+      *                 TEXTTRAN.TXT is not present the program falls
+      *                 back to the original single MOJTEXT literal
+      *                 so existing job decks keep working unchanged.
+      * 2026-08-08  BK  Added TEXTAUD.TXT: every transformation now
+      *                 appends a dated before/after record (old
+      *                 MOJTEXT value, resulting NOVTEXT value) so
+      *                 compliance can show how a given text value
+      *                 was derived without re-running the job.
+      * 2026-08-08  BK  Changed STOP RUN to GOBACK and set RETURN-CODE
+      *                 so this program can be CALLed as a step from
+      *                 the nightly controller, not just run stand-
+      *                 alone; behaviour when run by itself is
+      *                 unchanged.
+      * 2026-08-09  BK  Fixed the TRANSACTION-FILE open check, which
+      *                 only fell back to the single-record default on
+      *                 status "35" (file not found) and otherwise
+      *                 read the file regardless of open status.
+      *                 Now falls back on any non-zero status, matching
+      *                 the check used on the other file opens in this
+      *                 batch.
+      * 2026-08-09  BK  A missing TEXTTRAN.TXT is still a supported
+      *                 fallback mode, not a failure, so it does not
+      *                 set a return code.  Added FILE STATUS checking
+      *                 on AUDIT-FILE and RESULT-FILE instead, since an
+      *                 open failure on either of those really does
+      *                 mean the job could not do its work; either now
+      *                 sets a non-zero RETURN-CODE so the nightly
+      *                 controller's step gating can catch it.
+      * ----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TEXTTRAN.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSACTION-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "TEXTOUT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "TEXTAUD.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD TRANSACTION-FILE.
+         01 TRANSACTION-RECORD PIC X(20).
+
+         FD RESULT-FILE.
+         01 RESULT-RECORD PIC X(20).
+
+         FD AUDIT-FILE.
+         01 AUDIT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 WS-TRANSACTION-STATUS PIC X(02).
+         01 WS-RESULT-STATUS PIC X(02).
+         01 WS-AUDIT-STATUS PIC X(02).
+         01 WS-EOF PIC X(01) VALUE "N".
+         01 WS-RUN-DATE PIC 9(08).
+         01 WS-RUN-TIME PIC 9(08).
+         01 MOJTEXT PIC X(20) VALUE "To je moj text".
+         01 NOVTEXT PIC X(20).
+         01 WS-AUDIT-LINE.
+           05 WS-AL-DATE PIC 9(08).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-AL-TIME PIC 9(08).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-AL-OLD PIC X(20).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-AL-NEW PIC X(20).
+
+       PROCEDURE DIVISION.
+         0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE ZERO TO RETURN-CODE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+             OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+             DISPLAY "1-naloga: TEXTAUD.TXT NOT AVAILABLE, STATUS = "
+                 WS-AUDIT-STATUS
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             OPEN INPUT TRANSACTION-FILE
+             IF WS-TRANSACTION-STATUS NOT = "00"
+               PERFORM 1000-PROCESS-DEFAULT
+             ELSE
+               PERFORM 1050-OPEN-RESULT-FILE
+               IF WS-RESULT-STATUS NOT = "00"
+                 CLOSE TRANSACTION-FILE
+               ELSE
+                 PERFORM UNTIL WS-EOF = "Y"
+                   READ TRANSACTION-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                       MOVE TRANSACTION-RECORD TO MOJTEXT
+                       PERFORM 2000-TRANSFORM-TEXT
+                   END-READ
+                 END-PERFORM
+                 CLOSE TRANSACTION-FILE
+                 CLOSE RESULT-FILE
+               END-IF
+             END-IF
+             CLOSE AUDIT-FILE
+           END-IF
+           GOBACK.
+
+         1000-PROCESS-DEFAULT.
+           PERFORM 1050-OPEN-RESULT-FILE
+           IF WS-RESULT-STATUS = "00"
+             PERFORM 2000-TRANSFORM-TEXT
+             CLOSE RESULT-FILE
+           END-IF.
+
+         1050-OPEN-RESULT-FILE.
+           OPEN OUTPUT RESULT-FILE
+           IF WS-RESULT-STATUS NOT = "00"
+             DISPLAY "1-naloga: TEXTOUT.TXT NOT AVAILABLE, STATUS = "
+                 WS-RESULT-STATUS
+             MOVE 4 TO RETURN-CODE
+           END-IF.
+
+         2000-TRANSFORM-TEXT.
+           DISPLAY "OLD text : " MOJTEXT
+           STRING MOJTEXT DELIMITED BY "moj"
+               "tvoj" DELIMITED BY SIZE
+               INTO NOVTEXT
+           END-STRING
+           STRING NOVTEXT(1:9)
+               MOJTEXT(9:11)
+               DELIMITED BY SIZE
+               INTO NOVTEXT
+           END-STRING
+           DISPLAY "NEW text: " NOVTEXT
+           MOVE NOVTEXT TO RESULT-RECORD
+           WRITE RESULT-RECORD
+           PERFORM 2500-WRITE-AUDIT.
+
+         2500-WRITE-AUDIT.
+           MOVE WS-RUN-DATE TO WS-AL-DATE
+           MOVE WS-RUN-TIME TO WS-AL-TIME
+           MOVE MOJTEXT TO WS-AL-OLD
+           MOVE NOVTEXT TO WS-AL-NEW
+           MOVE WS-AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
