@@ -1,19 +1,214 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 2-naloga.
+       AUTHOR. Bostjan Karlic.
+
+      * ----------------------------------------------------------
+      * Modification history
+      * 2026-08-08  BK  Converted from a single hard-coded net worth
+      *                 / tax rate pair into a payroll batch that
+      *                 reads one record per employee from
+      *                 PAYROLL-FILE and calls t_calc once per
+      *                 employee, writing one results line per
+      *                 employee to RESULTS-FILE.
+      * 2026-08-08  BK  Added LEDGER-FILE: every calculation is now
+      *                 appended (dated) to a persistent audit
+      *                 ledger so a prior run's figures can be
+      *                 proven later, instead of only DISPLAYed.
+      * 2026-08-08  BK  Added edit checking on net worth and tax
+      *                 rate before the CALL.  Records that fail
+      *                 are routed to EXCEPTION-FILE instead of
+      *                 being run through t_calc.
+      * 2026-08-08  BK  Wired WS-NUM11 in as the employee's pension
+      *                 contribution rate, read from PAYROLL-FILE
+      *                 and passed to t_calc so take-home pay nets
+      *                 out both the tax and the pension deduction.
+      * 2026-08-08  BK  Added a FILE STATUS check on PAYROLL-FILE and
+      *                 changed STOP RUN to GOBACK with RETURN-CODE
+      *                 set, so this program can be CALLed as a step
+      *                 from the nightly controller and a missing
+      *                 payroll file is reported back as a failing
+      *                 return code instead of abending the run unit.
+      * ----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYROLL-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "TAXEXCP.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+         FILE SECTION.
+         FD PAYROLL-FILE.
+         01 PAYROLL-RECORD.
+           05 PR-EMP-ID PIC X(10).
+           05 PR-NETWORTH PIC S9(11)V99 SIGN IS LEADING SEPARATE.
+           05 PR-TAXRATE PIC 9(3)V9(3).
+           05 PR-PENSION-RATE PIC S9(1)V9(03) SIGN IS LEADING
+              SEPARATE.
+
+         FD RESULTS-FILE.
+         01 RESULTS-RECORD PIC X(120).
+
+         FD LEDGER-FILE.
+         01 LEDGER-RECORD PIC X(150).
+
+         FD EXCEPTION-FILE.
+         01 EXCEPTION-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
+         01 WS-PAYROLL-STATUS PIC X(02).
+         01 WS-LEDGER-STATUS PIC X(02).
+         01 WS-RUN-DATE PIC 9(08).
+         01 WS-LEDGER-LINE.
+           05 WS-LL-DATE PIC 9(08).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-LL-EMP-ID PIC X(10).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-LL-NETWORTH PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-LL-TAXRATE PIC ZZZ.999.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-LL-TAXVALUE PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-LL-GROSSVALUE PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-LL-PENSIONVALUE PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-LL-NETPAY PIC Z,ZZZ,ZZZ,ZZ9.99-.
+         01 WS-EMP-ID PIC X(10).
          01 WS-NETWORTH PIC S9(11)V99 VALUE 121.33.
          01 WS-TAXRATE PIC 9(3)V9(3) VALUE 19.351.
          01 WS-TAXVALUE PIC S9(11)V9(02).
          01 WS-NUM11 PIC S9(1)V9(03).
          01 WS-GROSSVALUE PIC S9(11)V99.
+         01 WS-PENSIONVALUE PIC S9(11)V9(02).
+         01 WS-NETPAY PIC S9(11)V99.
+         01 WS-EOF PIC X(01) VALUE "N".
+         01 WS-VALID-SW PIC X(01).
+           88 EMPLOYEE-IS-VALID VALUE "Y".
+         01 WS-REASON PIC X(30).
+         01 WS-EXCEPTION-LINE.
+           05 WS-XL-EMP-ID PIC X(10).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-XL-NETWORTH PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-XL-TAXRATE PIC ZZZ.999.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-XL-REASON PIC X(30).
+         01 WS-RESULTS-LINE.
+           05 WS-RL-EMP-ID PIC X(10).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-RL-NETWORTH PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-RL-TAXVALUE PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-RL-GROSSVALUE PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-RL-PENSIONVALUE PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-RL-NETPAY PIC Z,ZZZ,ZZZ,ZZ9.99-.
 
        PROCEDURE DIVISION.
-         CALL "t_calc" USING WS-NETWORTH, WS-TAXRATE, WS-TAXVALUE, 
-         WS-GROSSVALUE.
-         DISPLAY "Net Worth: ", WS-NETWORTH.
-         DISPLAY "Tax Rate: ", WS-TAXRATE.
-         DISPLAY "Tax Value: ", WS-TAXVALUE.
-         DISPLAY "Gross Value: ", WS-GROSSVALUE.
-         STOP RUN.
\ No newline at end of file
+         0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE ZERO TO RETURN-CODE
+           OPEN INPUT PAYROLL-FILE
+           IF WS-PAYROLL-STATUS NOT = "00"
+             DISPLAY "2-naloga: PAYROLL-FILE NOT AVAILABLE, STATUS = "
+                 WS-PAYROLL-STATUS
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             OPEN OUTPUT RESULTS-FILE
+             OPEN EXTEND LEDGER-FILE
+             IF WS-LEDGER-STATUS = "35"
+               OPEN OUTPUT LEDGER-FILE
+             END-IF
+             OPEN OUTPUT EXCEPTION-FILE
+             PERFORM UNTIL WS-EOF = "Y"
+               READ PAYROLL-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   PERFORM 1000-PROCESS-EMPLOYEE
+               END-READ
+             END-PERFORM
+             CLOSE PAYROLL-FILE
+             CLOSE RESULTS-FILE
+             CLOSE LEDGER-FILE
+             CLOSE EXCEPTION-FILE
+           END-IF
+           GOBACK.
+
+         1000-PROCESS-EMPLOYEE.
+           MOVE PR-EMP-ID TO WS-EMP-ID
+           MOVE PR-NETWORTH TO WS-NETWORTH
+           MOVE PR-TAXRATE TO WS-TAXRATE
+           MOVE PR-PENSION-RATE TO WS-NUM11
+           PERFORM 1500-VALIDATE-EMPLOYEE
+           IF EMPLOYEE-IS-VALID
+             PERFORM 2000-CALCULATE-EMPLOYEE
+           ELSE
+             PERFORM 2500-WRITE-EXCEPTION
+           END-IF.
+
+         1500-VALIDATE-EMPLOYEE.
+           SET EMPLOYEE-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REASON
+           IF WS-NETWORTH < ZERO
+             MOVE "N" TO WS-VALID-SW
+             MOVE "NEGATIVE NET WORTH" TO WS-REASON
+           END-IF
+           IF WS-TAXRATE > 100.000
+             MOVE "N" TO WS-VALID-SW
+             IF WS-REASON = SPACES
+               MOVE "TAX RATE OVER 100 PERCENT" TO WS-REASON
+             ELSE
+               MOVE "NET WORTH AND TAX RATE BAD" TO WS-REASON
+             END-IF
+           END-IF.
+
+         2000-CALCULATE-EMPLOYEE.
+           CALL "t_calc" USING WS-NETWORTH, WS-TAXRATE, WS-TAXVALUE,
+           WS-GROSSVALUE, WS-NUM11, WS-PENSIONVALUE, WS-NETPAY
+           DISPLAY "Employee: " WS-EMP-ID
+           DISPLAY "Net Worth: ", WS-NETWORTH
+           DISPLAY "Tax Rate: ", WS-TAXRATE
+           DISPLAY "Tax Value: ", WS-TAXVALUE
+           DISPLAY "Gross Value: ", WS-GROSSVALUE
+           DISPLAY "Pension Value: ", WS-PENSIONVALUE
+           DISPLAY "Net Pay: ", WS-NETPAY
+           MOVE WS-EMP-ID TO WS-RL-EMP-ID
+           MOVE WS-NETWORTH TO WS-RL-NETWORTH
+           MOVE WS-TAXVALUE TO WS-RL-TAXVALUE
+           MOVE WS-GROSSVALUE TO WS-RL-GROSSVALUE
+           MOVE WS-PENSIONVALUE TO WS-RL-PENSIONVALUE
+           MOVE WS-NETPAY TO WS-RL-NETPAY
+           MOVE WS-RESULTS-LINE TO RESULTS-RECORD
+           WRITE RESULTS-RECORD
+           MOVE WS-RUN-DATE TO WS-LL-DATE
+           MOVE WS-EMP-ID TO WS-LL-EMP-ID
+           MOVE WS-NETWORTH TO WS-LL-NETWORTH
+           MOVE WS-TAXRATE TO WS-LL-TAXRATE
+           MOVE WS-TAXVALUE TO WS-LL-TAXVALUE
+           MOVE WS-GROSSVALUE TO WS-LL-GROSSVALUE
+           MOVE WS-PENSIONVALUE TO WS-LL-PENSIONVALUE
+           MOVE WS-NETPAY TO WS-LL-NETPAY
+           MOVE WS-LEDGER-LINE TO LEDGER-RECORD
+           WRITE LEDGER-RECORD.
+
+         2500-WRITE-EXCEPTION.
+           DISPLAY "REJECTED: " WS-EMP-ID " - " WS-REASON
+           MOVE WS-EMP-ID TO WS-XL-EMP-ID
+           MOVE WS-NETWORTH TO WS-XL-NETWORTH
+           MOVE WS-TAXRATE TO WS-XL-TAXRATE
+           MOVE WS-REASON TO WS-XL-REASON
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
