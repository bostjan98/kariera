@@ -1,61 +1,425 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 3-naloga.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-          SELECT TEXTFILE ASSIGN TO 'stara.txt'
-          ORGANIZATION IS LINE SEQUENTIAL. 
-          SELECT OUTPUTFILE ASSIGN TO "nova.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.            
-
-       DATA DIVISION.
-          FILE SECTION.
-          FD TEXTFILE.
-          01 READ-FILE.
-             02 NAME PIC A(500).
-          FD OUTPUTFILE.
-          01 OUTPUT-FILE. 
-               02 O-NAME PIC A(500).  
-
-          WORKING-STORAGE SECTION.
-          01 WS-TEXTFILE.
-             05 WS-NAME PIC A(500).
-          01 COUNTER pic 99.
-          01 UC-COUNTER pic 99.
-          01 STR pic x(500).
-          01 N comp pic 9(4).
-          01 WS-EOF PIC A(1). 
-
-       PROCEDURE DIVISION.
-           INITIALIZE UC-COUNTER
-           OPEN INPUT TEXTFILE
-           OPEN OUTPUT OUTPUTFILE
-           PERFORM UNTIL WS-EOF='Y'
-             READ TEXTFILE INTO WS-TEXTFILE
-                AT END MOVE 'Y' TO WS-EOF
-                NOT AT END ADD 1 TO COUNTER
-                DISPLAY COUNTER " Number of line" 
-                MOVE WS-TEXTFILE TO  STR
-                PERFORM VARYING N FROM 1 BY 1
-                UNTIL STR(N:1) = LOW-VALUE
-              IF STR(N:1) IS ALPHABETIC-UPPER
-                   INSPECT STR(N:1) CONVERTING
-                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
-                   "abcdefghijklmnopqrstuvwxyz"
-                   ADD 1 TO UC-COUNTER
-              ELSE IF STR(N:1) IS ALPHABETIC-LOWER
-                   INSPECT STR(N:1) CONVERTING 
-                   "abcdefghijklmnopqrstuvwxyz" TO
-                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-               END-IF
-           END-PERFORM
-              
-           DISPLAY UC-COUNTER " upper case characters"     
-           MOVE STR TO O-NAME
-           WRITE OUTPUT-FILE
-           END-READ
-           END-PERFORM.
-           CLOSE TEXTFILE
-           CLOSE OUTPUTFILE
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3-naloga.
+
+      * ----------------------------------------------------------
+      * Modification history
+      * 2026-08-08  BK  Added checkpoint/restart: COUNTER is saved
+      *                 to a per-file checkpoint file every
+      *                 WS-CHECKPOINT-INTERVAL records.  If a
+      *                 checkpoint shows a prior run stopped
+      *                 partway through, this run opens OUTPUTFILE
+      *                 in EXTEND mode and skips re-writing the
+      *                 lines already committed, instead of
+      *                 reprocessing the input file from line 1
+      *                 every time.
+      * 2026-08-08  BK  Split the single UC-COUNTER into separate
+      *                 upper-to-lower and lower-to-upper totals and
+      *                 added a trailer record written to TOTFILE.TXT
+      *                 at end-of-job so volumes can be reconciled
+      *                 without re-reading the console log.
+      * 2026-08-08  BK  TEXTFILE/OUTPUTFILE are now assigned
+      *                 dynamically and driven from CTLFILE.TXT, a
+      *                 run-control file of input/output name pairs,
+      *                 so one job submission can convert a whole
+      *                 batch of vendor files instead of only the
+      *                 hard-wired stara.txt/nova.txt pair.  When
+      *                 CTLFILE.TXT is not present the program falls
+      *                 back to that original pair so existing job
+      *                 decks keep working unchanged.
+      * 2026-08-08  BK  Added up-front edit checking for blank and
+      *                 overlength/malformed input records (a full
+      *                 500 byte record with no trailing space has
+      *                 no LOW-VALUE terminator for the character
+      *                 scan to find).  Bad records are logged to
+      *                 CONVEXCP.TXT with their line number and
+      *                 skipped instead of driving the character
+      *                 scan off the end of STR.
+      * 2026-08-08  BK  Added a FILE STATUS check on TEXTFILE and
+      *                 changed STOP RUN to GOBACK with RETURN-CODE
+      *                 set, so this program can be CALLed as a step
+      *                 from the nightly controller; a missing input
+      *                 file for any one entry in CTLFILE.TXT is now
+      *                 reported and skipped instead of abending the
+      *                 whole batch.
+      * 2026-08-08  BK  Replaced the character-by-character PERFORM
+      *                 VARYING case-swap scan with a single bulk
+      *                 INSPECT CONVERTING plus INSPECT TALLYING for
+      *                 the upper/lower counts.  The old scan stepped
+      *                 STR one byte at a time looking for a
+      *                 LOW-VALUE terminator that a space-padded
+      *                 LINE SEQUENTIAL record never actually
+      *                 contains; INSPECT works the whole fixed-length
+      *                 field in one pass and needs no terminator.
+      * 2026-08-08  BK  Added a CSV export alongside the existing
+      *                 fixed-width OUTPUTFILE.  Every accepted line
+      *                 is also written, comma-delimited, to a
+      *                 <output file>.CSV file (line number, the
+      *                 converted text, and that line's upper-case
+      *                 conversion count) so the data can be handed
+      *                 straight to spreadsheet tools.
+      * 2026-08-08  BK  Added a per-line case-conversion detail
+      *                 report, <output file>.DTL, with one line per
+      *                 accepted record showing COUNTER alongside that
+      *                 record's own upper-to-lower and lower-to-upper
+      *                 conversion counts, so unusually dirty records
+      *                 can be spotted instead of only seeing one
+      *                 run-wide UC-COUNTER total.
+      * 2026-08-09  BK  Widened EXCEPTION-RECORD and TOTALS-RECORD --
+      *                 both were a few bytes short of the group items
+      *                 moved into them, silently truncating the
+      *                 reject reason text and dropping the reject
+      *                 count off the end of every trailer record.
+      *                 Also fixed 1400-WRITE-CSV, which was slicing
+      *                 the untrimmed STR by the length of the
+      *                 trimmed value -- correct only when there is no
+      *                 leading space -- and made checkpoint records
+      *                 carry the running UC/LC/reject counts (not
+      *                 just the line number) so a restart resumes
+      *                 those totals instead of only counting the
+      *                 tail of the file.
+      * ----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+          SELECT CONTROL-FILE ASSIGN TO "CTLFILE.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CONTROL-STATUS.
+          SELECT TEXTFILE ASSIGN DYNAMIC WS-INPUT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TEXTFILE-STATUS.
+          SELECT OUTPUTFILE ASSIGN DYNAMIC WS-OUTPUT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-OUTPUTFILE-STATUS.
+          SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CKPT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CKPT-STATUS.
+          SELECT TOTALS-FILE ASSIGN TO "TOTFILE.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TOTALS-STATUS.
+          SELECT EXCEPTION-FILE ASSIGN TO "CONVEXCP.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-EXCEPTION-STATUS.
+          SELECT CSV-FILE ASSIGN DYNAMIC WS-CSV-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CSV-STATUS.
+          SELECT DETAIL-FILE ASSIGN DYNAMIC WS-DETAIL-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-DETAIL-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CONTROL-FILE.
+          01 CONTROL-RECORD.
+             05 CTL-INPUT-NAME PIC X(40).
+             05 CTL-OUTPUT-NAME PIC X(40).
+          FD TEXTFILE.
+          01 READ-FILE.
+             02 NAME PIC A(500).
+          FD OUTPUTFILE.
+          01 OUTPUT-FILE.
+               02 O-NAME PIC A(500).
+          FD CHECKPOINT-FILE.
+          01 CHECKPOINT-RECORD.
+             05 CKPT-LINE-NO PIC 9(08).
+             05 CKPT-UC-COUNT PIC 9(08).
+             05 CKPT-LC-COUNT PIC 9(08).
+             05 CKPT-REJECT-COUNT PIC 9(08).
+          FD TOTALS-FILE.
+          01 TOTALS-RECORD PIC X(86).
+          FD EXCEPTION-FILE.
+          01 EXCEPTION-RECORD PIC X(81).
+          FD CSV-FILE.
+          01 CSV-RECORD PIC X(1040).
+          FD DETAIL-FILE.
+          01 DETAIL-RECORD PIC X(80).
+
+          WORKING-STORAGE SECTION.
+          01 WS-TEXTFILE.
+             05 WS-NAME PIC A(500).
+          01 COUNTER pic 9(06).
+          01 UC-COUNTER pic 9(06).
+          01 LC-COUNTER pic 9(06).
+          01 REJECT-COUNTER pic 9(06).
+          01 STR pic x(500).
+          01 WS-LINE-UC-COUNT PIC 9(06).
+          01 WS-LINE-LC-COUNT PIC 9(06).
+          01 WS-EOF PIC A(1).
+          01 WS-REJECT-SW PIC X(01).
+            88 RECORD-IS-REJECTED VALUE "Y".
+          01 WS-REJECT-REASON PIC X(30).
+          01 WS-EXCEPTION-STATUS PIC X(02).
+          01 WS-EXCEPTION-LINE.
+             05 WS-XL-FILENAME PIC X(40).
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-XL-LINE-NO PIC ZZZ,ZZ9.
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-XL-REASON PIC X(30).
+          01 WS-TEXTFILE-STATUS PIC X(02).
+          01 WS-OUTPUTFILE-STATUS PIC X(02).
+          01 WS-CONTROL-STATUS PIC X(02).
+          01 WS-CONTROL-EOF PIC X(01).
+          01 WS-INPUT-FILENAME PIC X(40).
+          01 WS-OUTPUT-FILENAME PIC X(40).
+          01 WS-CKPT-FILENAME PIC X(44).
+          01 WS-CKPT-STATUS PIC X(02).
+          01 WS-CSV-FILENAME PIC X(44).
+          01 WS-CSV-STATUS PIC X(02).
+          01 WS-CSV-TEXT-LEN PIC 9(03).
+          01 WS-CSV-TRIMMED PIC X(500).
+          01 WS-CSV-ESCAPED PIC X(1000).
+          01 WS-CSV-ESC-LEN PIC 9(04).
+          01 WS-CSV-SRC-IDX PIC 9(04).
+          01 WS-CSV-COUNTER-ED PIC Z(5)9.
+          01 WS-CSV-UC-ED PIC Z(5)9.
+          01 WS-CSV-LINE PIC X(1040).
+          01 WS-DETAIL-FILENAME PIC X(44).
+          01 WS-DETAIL-STATUS PIC X(02).
+          01 WS-DETAIL-LINE.
+             05 WS-DL-LINE-NO PIC ZZZ,ZZ9.
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-DL-UC-TO-LC PIC ZZZ,ZZ9.
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-DL-LC-TO-UC PIC ZZZ,ZZ9.
+          01 WS-TOTALS-STATUS PIC X(02).
+          01 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 100.
+          01 WS-RESTART-COUNTER PIC 9(08) VALUE ZERO.
+          01 WS-TRAILER-LINE.
+             05 FILLER PIC X(10) VALUE "TRAILER   ".
+             05 WS-TL-FILENAME PIC X(40).
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-TL-LINES PIC ZZZ,ZZ9.
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-TL-UC-TO-LC PIC ZZZ,ZZ9.
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-TL-LC-TO-UC PIC ZZZ,ZZ9.
+             05 FILLER PIC X(02) VALUE SPACES.
+             05 WS-TL-REJECTS PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+         0000-MAINLINE.
+           MOVE ZERO TO RETURN-CODE
+           MOVE "N" TO WS-CONTROL-EOF
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+             PERFORM UNTIL WS-CONTROL-EOF = "Y"
+               READ CONTROL-FILE
+                 AT END MOVE "Y" TO WS-CONTROL-EOF
+                 NOT AT END
+                   MOVE CTL-INPUT-NAME TO WS-INPUT-FILENAME
+                   MOVE CTL-OUTPUT-NAME TO WS-OUTPUT-FILENAME
+                   PERFORM 1000-CONVERT-ONE-FILE
+               END-READ
+             END-PERFORM
+             CLOSE CONTROL-FILE
+           ELSE
+             MOVE "stara.txt" TO WS-INPUT-FILENAME
+             MOVE "nova.txt" TO WS-OUTPUT-FILENAME
+             PERFORM 1000-CONVERT-ONE-FILE
+           END-IF
+           GOBACK.
+
+         1000-CONVERT-ONE-FILE.
+           STRING WS-OUTPUT-FILENAME DELIMITED BY SPACE
+               ".CKP" DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME
+           END-STRING
+           STRING WS-OUTPUT-FILENAME DELIMITED BY SPACE
+               ".CSV" DELIMITED BY SIZE
+               INTO WS-CSV-FILENAME
+           END-STRING
+           STRING WS-OUTPUT-FILENAME DELIMITED BY SPACE
+               ".DTL" DELIMITED BY SIZE
+               INTO WS-DETAIL-FILENAME
+           END-STRING
+           MOVE ZERO TO COUNTER
+           MOVE ZERO TO UC-COUNTER
+           MOVE ZERO TO LC-COUNTER
+           MOVE ZERO TO REJECT-COUNTER
+           MOVE "N" TO WS-EOF
+           PERFORM 1100-READ-CHECKPOINT
+           OPEN INPUT TEXTFILE
+           IF WS-TEXTFILE-STATUS NOT = "00"
+             DISPLAY "3-naloga: " WS-INPUT-FILENAME
+                 " NOT AVAILABLE, STATUS = " WS-TEXTFILE-STATUS
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             IF WS-RESTART-COUNTER > ZERO
+               OPEN EXTEND OUTPUTFILE
+               IF WS-OUTPUTFILE-STATUS = "35"
+                 OPEN OUTPUT OUTPUTFILE
+               END-IF
+               OPEN EXTEND CSV-FILE
+               IF WS-CSV-STATUS = "35"
+                 OPEN OUTPUT CSV-FILE
+               END-IF
+               OPEN EXTEND DETAIL-FILE
+               IF WS-DETAIL-STATUS = "35"
+                 OPEN OUTPUT DETAIL-FILE
+               END-IF
+             ELSE
+               OPEN OUTPUT OUTPUTFILE
+               OPEN OUTPUT CSV-FILE
+               OPEN OUTPUT DETAIL-FILE
+             END-IF
+             OPEN EXTEND EXCEPTION-FILE
+             IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+             END-IF
+             PERFORM UNTIL WS-EOF='Y'
+               READ TEXTFILE INTO WS-TEXTFILE
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END ADD 1 TO COUNTER
+                  DISPLAY COUNTER " Number of line"
+                  MOVE WS-TEXTFILE TO  STR
+                  IF COUNTER > WS-RESTART-COUNTER
+                     PERFORM 1200-VALIDATE-RECORD
+                     IF RECORD-IS-REJECTED
+                       PERFORM 1300-WRITE-EXCEPTION
+                     ELSE
+                       MOVE ZERO TO WS-LINE-UC-COUNT
+                       MOVE ZERO TO WS-LINE-LC-COUNT
+                       INSPECT STR TALLYING WS-LINE-UC-COUNT FOR ALL
+                           "A" "B" "C" "D" "E" "F" "G" "H" "I" "J" "K"
+                           "L" "M" "N" "O" "P" "Q" "R" "S" "T" "U" "V"
+                           "W" "X" "Y" "Z"
+                       INSPECT STR TALLYING WS-LINE-LC-COUNT FOR ALL
+                           "a" "b" "c" "d" "e" "f" "g" "h" "i" "j" "k"
+                           "l" "m" "n" "o" "p" "q" "r" "s" "t" "u" "v"
+                           "w" "x" "y" "z"
+                       INSPECT STR CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz"
+                           TO
+               "abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                       ADD WS-LINE-UC-COUNT TO UC-COUNTER
+                       ADD WS-LINE-LC-COUNT TO LC-COUNTER
+                       MOVE STR TO O-NAME
+                       WRITE OUTPUT-FILE
+                       PERFORM 1400-WRITE-CSV
+                       PERFORM 1500-WRITE-DETAIL
+                     END-IF
+                     IF FUNCTION MOD (COUNTER, WS-CHECKPOINT-INTERVAL)
+                        = ZERO
+                       PERFORM 2000-SAVE-CHECKPOINT
+                     END-IF
+                  END-IF
+             END-PERFORM
+             DISPLAY UC-COUNTER " upper case characters"
+             CLOSE TEXTFILE
+             CLOSE OUTPUTFILE
+             CLOSE CSV-FILE
+             CLOSE DETAIL-FILE
+             CLOSE EXCEPTION-FILE
+             PERFORM 2100-RESET-CHECKPOINT
+             PERFORM 3000-WRITE-TRAILER
+           END-IF.
+
+         1200-VALIDATE-RECORD.
+           MOVE "N" TO WS-REJECT-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF STR = SPACES
+             MOVE "Y" TO WS-REJECT-SW
+             MOVE "BLANK RECORD" TO WS-REJECT-REASON
+           ELSE
+             IF STR(500:1) NOT = SPACE
+               MOVE "Y" TO WS-REJECT-SW
+               MOVE "OVERLENGTH OR MALFORMED RECORD"
+                 TO WS-REJECT-REASON
+             END-IF
+           END-IF.
+
+         1300-WRITE-EXCEPTION.
+           ADD 1 TO REJECT-COUNTER
+           MOVE WS-INPUT-FILENAME TO WS-XL-FILENAME
+           MOVE COUNTER TO WS-XL-LINE-NO
+           MOVE WS-REJECT-REASON TO WS-XL-REASON
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+         1400-WRITE-CSV.
+           MOVE COUNTER TO WS-CSV-COUNTER-ED
+           MOVE WS-LINE-UC-COUNT TO WS-CSV-UC-ED
+           MOVE SPACES TO WS-CSV-TRIMMED
+           MOVE FUNCTION TRIM(STR) TO WS-CSV-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(STR)) TO WS-CSV-TEXT-LEN
+           PERFORM 1450-ESCAPE-CSV-TEXT
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-CSV-COUNTER-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               WS-CSV-ESCAPED(1:WS-CSV-ESC-LEN) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-UC-ED DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+         1450-ESCAPE-CSV-TEXT.
+           MOVE SPACES TO WS-CSV-ESCAPED
+           MOVE ZERO TO WS-CSV-ESC-LEN
+           PERFORM 1460-ESCAPE-ONE-CHAR
+               VARYING WS-CSV-SRC-IDX FROM 1 BY 1
+               UNTIL WS-CSV-SRC-IDX > WS-CSV-TEXT-LEN.
+
+         1460-ESCAPE-ONE-CHAR.
+           ADD 1 TO WS-CSV-ESC-LEN
+           MOVE WS-CSV-TRIMMED(WS-CSV-SRC-IDX:1)
+               TO WS-CSV-ESCAPED(WS-CSV-ESC-LEN:1)
+           IF WS-CSV-TRIMMED(WS-CSV-SRC-IDX:1) = '"'
+             ADD 1 TO WS-CSV-ESC-LEN
+             MOVE '"' TO WS-CSV-ESCAPED(WS-CSV-ESC-LEN:1)
+           END-IF.
+
+         1500-WRITE-DETAIL.
+           MOVE COUNTER TO WS-DL-LINE-NO
+           MOVE WS-LINE-UC-COUNT TO WS-DL-UC-TO-LC
+           MOVE WS-LINE-LC-COUNT TO WS-DL-LC-TO-UC
+           MOVE WS-DETAIL-LINE TO DETAIL-RECORD
+           WRITE DETAIL-RECORD.
+
+         1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNTER
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+             READ CHECKPOINT-FILE
+                NOT AT END
+                  MOVE CKPT-LINE-NO TO WS-RESTART-COUNTER
+                  MOVE CKPT-UC-COUNT TO UC-COUNTER
+                  MOVE CKPT-LC-COUNT TO LC-COUNTER
+                  MOVE CKPT-REJECT-COUNT TO REJECT-COUNTER
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+         2000-SAVE-CHECKPOINT.
+           MOVE COUNTER TO WS-RESTART-COUNTER
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RESTART-COUNTER TO CKPT-LINE-NO
+           MOVE UC-COUNTER TO CKPT-UC-COUNT
+           MOVE LC-COUNTER TO CKPT-LC-COUNT
+           MOVE REJECT-COUNTER TO CKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+         2100-RESET-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNTER
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+         3000-WRITE-TRAILER.
+           MOVE WS-OUTPUT-FILENAME TO WS-TL-FILENAME
+           MOVE COUNTER TO WS-TL-LINES
+           MOVE UC-COUNTER TO WS-TL-UC-TO-LC
+           MOVE LC-COUNTER TO WS-TL-LC-TO-UC
+           MOVE REJECT-COUNTER TO WS-TL-REJECTS
+           OPEN EXTEND TOTALS-FILE
+           IF WS-TOTALS-STATUS = "35"
+             OPEN OUTPUT TOTALS-FILE
+           END-IF
+           MOVE WS-TRAILER-LINE TO TOTALS-RECORD
+           WRITE TOTALS-RECORD
+           CLOSE TOTALS-FILE.
