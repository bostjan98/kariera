@@ -0,0 +1,15 @@
+      * ----------------------------------------------------------
+      * BRKTTBL.CPY
+      * Progressive tax bracket table.  Loaded once by t_calc from
+      * the BRACKET-FILE rates file (threshold, rate pairs, low to
+      * high) and then used for every CALL against the in-memory
+      * table instead of re-reading the file per employee.
+      * ----------------------------------------------------------
+         01 WS-BRACKET-TABLE.
+           05 WS-BRACKET-ENTRY OCCURS 20 TIMES
+              INDEXED BY WS-BRKT-IDX.
+             10 WS-BRKT-THRESHOLD PIC S9(11)V99.
+             10 WS-BRKT-RATE PIC 9(3)V9(3).
+         01 WS-BRACKET-COUNT PIC 9(02) VALUE ZERO.
+         01 WS-BRACKET-LOADED PIC X(01) VALUE "N".
+           88 BRACKETS-ARE-LOADED VALUE "Y".
