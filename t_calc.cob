@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. t_calc.
+       AUTHOR. Bostjan Karlic.
+       DATE-WRITTEN. August 8th 2026.
+
+      * ----------------------------------------------------------
+      * Modification history
+      * 2026-08-08  BK  Net worth * flat WS-TAXRATE.
+      * 2026-08-08  BK  Replaced the flat-rate multiply with a
+      *                 progressive bracket lookup.  Brackets are
+      *                 read once from BRACKET-FILE into the
+      *                 WS-BRACKET-TABLE (BRKTTBL.CPY) on the first
+      *                 CALL and reused on every later CALL.  The
+      *                 incoming tax rate parameter is kept for
+      *                 compatibility and is used only as a flat
+      *                 fall back rate when no bracket file is
+      *                 present.
+      * 2026-08-08  BK  Added a pension/contribution deduction
+      *                 (LS-PENSIONRATE / LS-PENSIONVALUE) alongside
+      *                 the tax deduction, and LS-NETPAY so callers
+      *                 get a true take-home figure, not just gross
+      *                 after tax.
+      * 2026-08-09  BK  Removed a dead self-assignment in
+      *                 2100-CALC-ONE-BAND (clamping WS-BAND-HIGH to
+      *                 itself); the real clamp is the IF right after
+      *                 it.
+      * 2026-08-09  BK  Reordered the flat tax, per-band tax and
+      *                 pension COMPUTEs from "amount * (rate / 100)"
+      *                 to "(amount * rate) / 100" -- dividing the
+      *                 rate down to a small decimal first was losing
+      *                 precision before the multiply, giving a wrong
+      *                 result on most rate/net-worth combinations.
+      * 2026-08-09  BK  Added the ROUNDED phrase to the flat-rate
+      *                 COMPUTE in 3000-CALC-FLAT, which reorder had
+      *                 missed; it was truncating instead of rounding,
+      *                 unlike the otherwise-identical per-band and
+      *                 pension COMPUTEs.
+      * ----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT BRACKET-FILE ASSIGN TO "BRACKET.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BRACKET-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD BRACKET-FILE.
+         01 BRACKET-RECORD.
+           05 BR-THRESHOLD PIC S9(11)V99 SIGN IS LEADING SEPARATE.
+           05 BR-RATE PIC 9(3)V9(3).
+
+       WORKING-STORAGE SECTION.
+         COPY BRKTTBL.
+         01 WS-BAND-LOW PIC S9(11)V99.
+         01 WS-BAND-HIGH PIC S9(11)V99.
+         01 WS-BAND-TAXABLE PIC S9(11)V99.
+         01 WS-BAND-TAX PIC S9(11)V9(02).
+         01 WS-BRACKET-EOF PIC X(01).
+         01 WS-BRACKET-FILE-STATUS PIC X(02).
+
+       LINKAGE SECTION.
+         01 LS-NETWORTH PIC S9(11)V99.
+         01 LS-TAXRATE PIC 9(3)V9(3).
+         01 LS-TAXVALUE PIC S9(11)V9(02).
+         01 LS-GROSSVALUE PIC S9(11)V99.
+         01 LS-PENSIONRATE PIC S9(1)V9(03).
+         01 LS-PENSIONVALUE PIC S9(11)V9(02).
+         01 LS-NETPAY PIC S9(11)V99.
+
+       PROCEDURE DIVISION USING LS-NETWORTH, LS-TAXRATE, LS-TAXVALUE,
+           LS-GROSSVALUE, LS-PENSIONRATE, LS-PENSIONVALUE, LS-NETPAY.
+         0000-MAINLINE.
+           IF NOT BRACKETS-ARE-LOADED
+             PERFORM 1000-LOAD-BRACKETS
+           END-IF
+           IF WS-BRACKET-COUNT > ZERO
+             PERFORM 2000-CALC-PROGRESSIVE
+           ELSE
+             PERFORM 3000-CALC-FLAT
+           END-IF
+           COMPUTE LS-GROSSVALUE = LS-NETWORTH - LS-TAXVALUE
+           COMPUTE LS-PENSIONVALUE ROUNDED =
+               (LS-NETWORTH * LS-PENSIONRATE) / 100
+           COMPUTE LS-NETPAY = LS-GROSSVALUE - LS-PENSIONVALUE
+           GOBACK.
+
+         1000-LOAD-BRACKETS.
+           MOVE "N" TO WS-BRACKET-EOF
+           MOVE ZERO TO WS-BRACKET-COUNT
+           OPEN INPUT BRACKET-FILE
+           IF WS-BRACKET-FILE-STATUS = "00"
+             PERFORM 1100-LOAD-ONE-BRACKET
+                 UNTIL WS-BRACKET-EOF = "Y"
+                    OR WS-BRACKET-COUNT = 20
+             CLOSE BRACKET-FILE
+           END-IF
+           SET BRACKETS-ARE-LOADED TO TRUE.
+
+         1100-LOAD-ONE-BRACKET.
+           READ BRACKET-FILE
+             AT END
+               MOVE "Y" TO WS-BRACKET-EOF
+             NOT AT END
+               ADD 1 TO WS-BRACKET-COUNT
+               SET WS-BRKT-IDX TO WS-BRACKET-COUNT
+               MOVE BR-THRESHOLD TO WS-BRKT-THRESHOLD (WS-BRKT-IDX)
+               MOVE BR-RATE TO WS-BRKT-RATE (WS-BRKT-IDX)
+           END-READ.
+
+         2000-CALC-PROGRESSIVE.
+           MOVE ZERO TO LS-TAXVALUE
+           PERFORM 2100-CALC-ONE-BAND
+             VARYING WS-BRKT-IDX FROM 1 BY 1
+             UNTIL WS-BRKT-IDX > WS-BRACKET-COUNT.
+
+         2100-CALC-ONE-BAND.
+           MOVE WS-BRKT-THRESHOLD (WS-BRKT-IDX) TO WS-BAND-LOW
+           IF WS-BRKT-IDX < WS-BRACKET-COUNT
+             MOVE WS-BRKT-THRESHOLD (WS-BRKT-IDX + 1) TO WS-BAND-HIGH
+           ELSE
+             MOVE LS-NETWORTH TO WS-BAND-HIGH
+           END-IF
+           IF LS-NETWORTH < WS-BAND-HIGH
+             MOVE LS-NETWORTH TO WS-BAND-HIGH
+           END-IF
+           COMPUTE WS-BAND-TAXABLE = WS-BAND-HIGH - WS-BAND-LOW
+           IF WS-BAND-TAXABLE > ZERO
+             COMPUTE WS-BAND-TAX ROUNDED =
+                 (WS-BAND-TAXABLE * WS-BRKT-RATE (WS-BRKT-IDX)) / 100
+             ADD WS-BAND-TAX TO LS-TAXVALUE
+           END-IF.
+
+         3000-CALC-FLAT.
+           COMPUTE LS-TAXVALUE ROUNDED =
+               (LS-NETWORTH * LS-TAXRATE) / 100.
